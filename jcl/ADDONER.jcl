@@ -0,0 +1,92 @@
+//ADDONER  JOB  (ACCTG),'RESTART PRIOR GEN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTART JOB - RERUNS ADDONE AGAINST A SPECIFIC PRIOR CUSTRECS  *
+//* GENERATION, FOR WHEN A DOWNSTREAM TEAM DISPUTES A REPORT AND   *
+//* WE NEED TO REPRODUCE A PAST DAY'S TOPACCTS WITHOUT DISTURBING  *
+//* THE PRODUCTION GDG CHAIN OR OVERWRITING TODAY'S RUN.           *
+//*                                                                *
+//* SET &GEN BELOW TO THE RELATIVE GENERATION NUMBER TO RERUN      *
+//* (E.G. -2 FOR TWO RUNS AGO, 0 FOR THE MOST RECENT). PARMCARD IS *
+//* READ FROM THE SAME RELATIVE GENERATION OF PARMCARD.GDG, NOT    *
+//* THE LIVE PARMCARD, SO THE RERUN USES THE EXACT GOLD/SILVER     *
+//* CUTOFFS THE ORIGINAL RUN USED - THE CUTOFFS CHANGE EVERY       *
+//* FISCAL QUARTER, SO REPLAYING TODAY'S LIVE CARD AGAINST AN OLD  *
+//* GENERATION WOULD TIER IT DIFFERENTLY THAN THE ORIGINAL RUN DID *
+//* AND DEFEAT THE POINT OF THIS JOB.                              *
+//*                                                                *
+//* OUTPUT IS WRITTEN TO .RERUN DATASETS, NOT BACK INTO TOPACCTS/  *
+//* MIDACCTS/ETC, SO THE RERUN NEVER CREATES A NEW PRODUCTION      *
+//* GENERATION OR DISTURBS TODAY'S RUN. CHKPOINT AND SRTEXTR ALSO  *
+//* GET THEIR OWN .RERUN DATASETS SO THIS JOB NEVER TOUCHES THE    *
+//* PRODUCTION ADDONE.CHKPOINT/ADDONE.SRTEXTR THE DAILY JOB DEPENDS*
+//* ON.                                                            *
+//*                                                                *
+//* STEP005 CLEARS OUT ANY .RERUN DATASETS LEFT OVER FROM A PRIOR  *
+//* INVOCATION OF THIS JOB BEFORE STEP010 RE-ALLOCATES THEM NEW -  *
+//* THESE ARE FIXED NAMES, NOT GDGs, SO A SECOND RUN OF THIS JOB   *
+//* WOULD OTHERWISE FAIL WITH "DATASET ALREADY CATALOGED".         *
+//*                                                                *
+//* ALL LINE-SEQUENTIAL DDNAMES USE RECFM=VB WITH LRECL SET TO THE *
+//* COBOL RECORD LENGTH PLUS THE 4-BYTE RDW, MATCHING ADDONE.JCL.  *
+//*--------------------------------------------------------------*
+//         SET  GEN=-2
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.BANK.ADDONE.CHKPOINT.RERUN NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.ADDONE.SRTEXTR.RERUN NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.TOPACCTS.RERUN NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.TOPACCSV.RERUN NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.MIDACCTS.RERUN NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.LOWACCTS.RERUN NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.CTLRPT.RERUN NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.BALEXCP.RERUN NONVSAM
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=ADDONE
+//STEPLIB  DD   DSN=PROD.BANK.LOADLIB,DISP=SHR
+//CUSTRECS DD   DSN=PROD.BANK.CUSTRECS.GDG(&GEN),DISP=SHR
+//PARMCARD DD   DSN=PROD.BANK.ADDONE.PARMCARD.GDG(&GEN),DISP=SHR
+//CHKPOINT DD   DSN=PROD.BANK.ADDONE.CHKPOINT.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(TRK,(1,1),RLSE)
+//SRTEXTR  DD   DSN=PROD.BANK.ADDONE.SRTEXTR.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//TOPACCTS DD   DSN=PROD.BANK.TOPACCTS.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//TOPACCSV DD   DSN=PROD.BANK.TOPACCSV.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=64,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//MIDACCTS DD   DSN=PROD.BANK.MIDACCTS.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//LOWACCTS DD   DSN=PROD.BANK.LOWACCTS.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//CTLRPT   DD   DSN=PROD.BANK.CTLRPT.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(1,1),RLSE)
+//BALEXCP  DD   DSN=PROD.BANK.BALEXCP.RERUN,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(1,1),RLSE)
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SYSOUT   DD   SYSOUT=*
