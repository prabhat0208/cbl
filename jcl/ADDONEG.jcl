@@ -0,0 +1,59 @@
+//ADDONEG  JOB  (ACCTG),'GDG SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINE THE GDG BASES USED BY THE ADDONE DAILY *
+//* ARCHIVE JOB (ADDONE) AND ITS RESTART JOB (ADDONER), AND       *
+//* ALLOCATE THE STANDING ADDONE.CHKPOINT, ADDONE.SRTEXTR AND     *
+//* BALEXCP.DAILY DATASETS ADDONE READS AND REWRITES EACH RUN.    *
+//* RUN THIS JOB ONCE BEFORE ADDONE IS FIRST RUN AGAINST A NEW    *
+//* HLQ, OR AFTER THE RETENTION WINDOW (LIMIT) CHANGES.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.BANK.CUSTRECS.GDG)  -
+              LIMIT(14)                     -
+              SCRATCH                       -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.BANK.TOPACCTS.GDG)  -
+              LIMIT(14)                     -
+              SCRATCH                       -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.BANK.ADDONE.PARMCARD.GDG) -
+              LIMIT(14)                     -
+              SCRATCH                       -
+              NOEMPTY)
+/*
+//*
+//* SEED ADDONE.CHKPOINT WITH ONE ZERO RECORD - A ZERO READ COUNT *
+//* MEANS "NO RESTART IN PROGRESS" TO ADDONE'S READ-CHECKPOINT.  *
+//STEP020  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+000000000
+/*
+//SYSUT2   DD   DSN=PROD.BANK.ADDONE.CHKPOINT,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(TRK,(1,1),RLSE)
+//*
+//* ALLOCATE THE STANDING ADDONE.SRTEXTR DATASET EMPTY - ADDONE     *
+//* OPENS IT OUTPUT (TRUNCATING) ON A FRESH RUN AND EXTEND ON A     *
+//* RESTART, SO IT ONLY NEEDS TO EXIST HERE, NOT CARRY ANY RECORDS. *
+//STEP030  EXEC PGM=IEFBR14
+//SRTEXTR  DD   DSN=PROD.BANK.ADDONE.SRTEXTR,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//*
+//* ALLOCATE THE STANDING BALEXCP.DAILY DATASET EMPTY - ADDONE     *
+//* OPENS IT OUTPUT (TRUNCATING) ON A FRESH RUN AND EXTEND ON A    *
+//* RESTART, SO IT MUST SURVIVE BETWEEN RUNS INSTEAD OF BEING      *
+//* DELETED AND REALLOCATED BY ADDONE.JCL LIKE THE OTHER DAILY     *
+//* OUTPUT DATASETS - SEE ADDONE.JCL FOR WHY.                      *
+//STEP040  EXEC PGM=IEFBR14
+//BALEXCP  DD   DSN=PROD.BANK.BALEXCP.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(1,1),RLSE)
