@@ -0,0 +1,119 @@
+//ADDONE   JOB  (ACCTG),'DAILY TIER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY BATCH WRAPPER FOR THE ADDONE TIERING RUN.               *
+//*                                                                *
+//* STEP010 ARCHIVES TODAY'S RAW FEED INTO A NEW CUSTRECS GDG      *
+//* GENERATION, SO A LATER RERUN OR DISPUTE CAN POINT AT EXACTLY   *
+//* WHAT ADDONE READ ON A GIVEN DAY INSTEAD OF TRUSTING THAT       *
+//* TOMORROW'S FEED HASN'T OVERWRITTEN IT.                         *
+//*                                                                *
+//* STEP012 ARCHIVES TODAY'S PARMCARD (THE GOLD/SILVER CUTOFFS IN  *
+//* EFFECT FOR THIS RUN) INTO ITS OWN GDG, ONE GENERATION PER DAY  *
+//* IN LOCKSTEP WITH CUSTRECS.GDG, SO ADDONER CAN REPLAY THE EXACT *
+//* CUTOFFS A DISPUTED GENERATION WAS TIERED WITH INSTEAD OF       *
+//* WHATEVER CUTOFFS HAPPEN TO BE LIVE THE DAY OF THE RERUN.       *
+//*                                                                *
+//* STEP015 CLEARS OUT YESTERDAY'S MIDACCTS/LOWACCTS/TOPACCSV/     *
+//* CTLRPT DATASETS BEFORE STEP020 RE-ALLOCATES THEM NEW - THESE   *
+//* ARE PLAIN, FIXED-NAME DAILY DATASETS (NOT GDGs), SO WITHOUT    *
+//* THIS STEP THE NEW ALLOCATION FAILS FROM DAY 2 ONWARD BECAUSE   *
+//* THE NAME IS ALREADY CATALOGED. "DELETE ... NONVSAM" FOLLOWED   *
+//* BY "SET MAXCC = 0" MAKES DAY 1 (DATASET NOT FOUND YET) SUCCEED *
+//* TOO. BALEXCP.DAILY IS DELIBERATELY LEFT OUT OF THIS STEP - SEE *
+//* BELOW.                                                         *
+//*                                                                *
+//* STEP020 RUNS ADDONE AGAINST THE GENERATION STEP010 JUST        *
+//* CREATED AND WRITES TOPACCTS TO A NEW GENERATION OF ITS OWN GDG,*
+//* SO EACH DAY'S GOLD-TIER LIST IS ALSO RETAINED.                 *
+//*                                                                *
+//* MIDACCTS/LOWACCTS/TOPACCSV/CTLRPT ARE NOT PART OF THE GDG      *
+//* ARCHIVE REQUEST - THEY STAY AS PLAIN DAILY DATASETS, KEPT ONE  *
+//* GENERATION AT A TIME LIKE BEFORE.                              *
+//*                                                                *
+//* CHKPOINT, SRTEXTR AND BALEXCP ARE STANDING DATASETS (ALLOCATED *
+//* ONCE BY ADDONEG, DISP=OLD HERE, NEVER DELETED BY THIS JOB) -   *
+//* ADDONE OPENS ALL THREE EXTEND INSTEAD OF OUTPUT WHEN A         *
+//* CHECKPOINT SHOWS A RESTART IS IN PROGRESS, SO EXCEPTION        *
+//* RECORDS FROM AN ABENDED ATTEMPT SURVIVE INTO THE RESTARTED     *
+//* ATTEMPT'S OUTPUT. IF STEP015 DELETED BALEXCP.DAILY ON EVERY    *
+//* INVOCATION (INCLUDING A RESTART, WHICH SIMPLY RESUBMITS THIS   *
+//* SAME JCL), IT WOULD BE WIPED OUT FROM UNDER THE PROGRAM BEFORE *
+//* STEP020 EVEN OPENED IT, SILENTLY LOSING ANY REJECTS THE        *
+//* ABENDED ATTEMPT HAD ALREADY RECORDED - SO BALEXCP IS TREATED   *
+//* AS STANDING, THE SAME AS CHKPOINT/SRTEXTR, AND ADDONE ITSELF   *
+//* TRUNCATES IT (OPEN OUTPUT, NOT EXTEND) WHENEVER THE CHECKPOINT *
+//* SHOWS NO RESTART IS IN PROGRESS, WHICH IS WHAT ACTUALLY CLEARS *
+//* OUT YESTERDAY'S CONTENT ON A NORMAL DAILY RUN.                 *
+//*                                                                *
+//* ALL LINE-SEQUENTIAL DDNAMES (CUSTRECS, TOPACCTS, MIDACCTS,     *
+//* LOWACCTS, CTLRPT, BALEXCP, CHKPOINT, SRTEXTR) USE RECFM=VB     *
+//* WITH LRECL SET TO THE COBOL RECORD LENGTH PLUS THE 4-BYTE RDW, *
+//* MATCHING HOW TOPACCSV WAS ALREADY ALLOCATED - GNUCOBOL'S LINE  *
+//* SEQUENTIAL I/O WRITES NEWLINE-DELIMITED, VARIABLE-LENGTH       *
+//* RECORDS (TRAILING SPACES TRIMMED), NOT FIXED 80-BYTE BLOCKS,   *
+//* SO RECFM=FB MISDESCRIBES WHAT THESE FILES ACTUALLY CONTAIN.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.BANK.CUSTRECS.DAILY.FEED,DISP=SHR
+//SYSUT2   DD   DSN=PROD.BANK.CUSTRECS.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(10,5),RLSE)
+//*
+//STEP012  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.BANK.ADDONE.PARMCARD,DISP=SHR
+//SYSUT2   DD   DSN=PROD.BANK.ADDONE.PARMCARD.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(TRK,(1,1),RLSE)
+//*
+//STEP015  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.BANK.TOPACCSV.DAILY NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.MIDACCTS.DAILY NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.LOWACCTS.DAILY NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.BANK.CTLRPT.DAILY NONVSAM
+  SET MAXCC = 0
+/*
+//*
+//STEP020  EXEC PGM=ADDONE
+//STEPLIB  DD   DSN=PROD.BANK.LOADLIB,DISP=SHR
+//CUSTRECS DD   DSN=PROD.BANK.CUSTRECS.GDG(0),DISP=SHR
+//PARMCARD DD   DSN=PROD.BANK.ADDONE.PARMCARD.GDG(0),DISP=SHR
+//CHKPOINT DD   DSN=PROD.BANK.ADDONE.CHKPOINT,DISP=OLD,
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0)
+//SRTEXTR  DD   DSN=PROD.BANK.ADDONE.SRTEXTR,DISP=OLD,
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0)
+//TOPACCTS DD   DSN=PROD.BANK.TOPACCTS.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//TOPACCSV DD   DSN=PROD.BANK.TOPACCSV.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=64,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//MIDACCTS DD   DSN=PROD.BANK.MIDACCTS.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//LOWACCTS DD   DSN=PROD.BANK.LOWACCTS.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//CTLRPT   DD   DSN=PROD.BANK.CTLRPT.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0),
+//             SPACE=(CYL,(1,1),RLSE)
+//BALEXCP  DD   DSN=PROD.BANK.BALEXCP.DAILY,DISP=OLD,
+//             DCB=(RECFM=VB,LRECL=84,BLKSIZE=0)
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SYSOUT   DD   SYSOUT=*
