@@ -1,77 +1,631 @@
-      *-------------------------
-       IDENTIFICATION DIVISION.  //This is identification divison
-      *-------------------------
-       PROGRAM-ID.    ADDONE. //put jcl jobid of 8 bits
-       AUTHOR.        DIV.
-
-      *------------------------
-       ENVIRONMENT DIVISION.
-      *------------------------
-       INPUT-OUTPUT SECTION. //This is input and output section
-       FILE-CONTROL.
-           SELECT CUST-RECS ASSIGN TO CUSTRECS // always set your program id same as cbl prog name
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TOP-ACCTS ASSIGN TO TOPACCTS // selecting top-accts
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-      *-------------------
-       DATA DIVISION.
-      *-------------------
-       FILE SECTION.  //Thsi is file section
-       FD  CUST-RECS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
-       01  CUST-RECORD.
-           05 CUST-FIRSTNAME PIC X(11).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CUST-LASTNAME PIC X(22).
-           05 FILLER PIC X(28) VALUE SPACES.
-           05 CUST-ACCTBAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
-
-       FD  TOP-ACCTS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
-       01  OUTPUT-CUSTOMERS.
-           05 OUTPUT-FIRSTN PIC X(11).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 OUTPUT-LASTN PIC X(22).
-           05 FILLER PIC X(28) VALUE SPACES.
-           05 OUTPUT-BAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
-           05 ws-space pic x(4) value spaces.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-CUSTOMERS.n
-           05 WS-FISRTN PIC X(11).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 WS-LASTN PIC X(22).
-           05 FILLER PIC X(28) VALUE SPACES.
-           05 WS-BAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
-           05 ws-space pic x(4) value spaces.
-
-       01  WS-LAST-REC PIC X(1).
-       01  WS-BAL-NUM USAGE IS COMP-1.
-
-      ****************************************************************
-      *                  PROCEDURE DIVISION                          *
-      ****************************************************************
-       PROCEDURE DIVISION.
-      *
-       OPEN-FILES.
-           OPEN INPUT CUST-RECS.
-           OPEN OUTPUT TOP-ACCTS.
-
-           PERFORM UNTIL WS-LAST-REC = 'Y'
-           READ CUST-RECS INTO WS-CUSTOMERS
-           AT END MOVE 'Y' TO WS-LAST-REC
-           NOT AT END PERFORM WRITE-REC
-           END-READ
-           END-PERFORM.
-
-           CLOSE CUST-RECS.
-           CLOSE TOP-ACCTS.
-           STOP RUN.
-          //write code
-       WRITE-REC.
-           COMPUTE WS-BAL-NUM = FUNCTION NUMVAL-C(OUTPUT-BAL)
-           IF WS-BAL-NUM < 50000 THEN
-              MOVE WS-CUSTOMERS TO OUTPUT-CUSTOMERS
-              WRITE OUTPUT-CUSTOMERS
-              END-WRITE
-           END-IF.
+      *-------------------------
+      * IDENTIFICATION DIVISION.
+      *-------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ADDONE.
+       AUTHOR.        DIV.
+
+      *------------------------
+      * ENVIRONMENT DIVISION.
+      *------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-RECS ASSIGN TO CUSTRECS
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMCARD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+           SELECT TOP-ACCTS ASSIGN TO TOPACCTS
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOP-ACCTS-CSV ASSIGN TO TOPACCSV
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MID-ACCTS ASSIGN TO MIDACCTS
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOW-ACCTS ASSIGN TO LOWACCTS
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "SRTWORK".
+           SELECT SORT-EXTRACT ASSIGN TO SRTEXTR
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTL-REPORT ASSIGN TO CTLRPT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAL-EXCP ASSIGN TO BALEXCP
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+      *-------------------
+      * DATA DIVISION.
+      *-------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-RECS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  CUST-RECORD.
+           05 CUST-ACCTNUM PIC X(10).
+           05 CUST-FIRSTNAME PIC X(11).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CUST-LASTNAME PIC X(22).
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 CUST-ACCTBAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
+
+      *    Parameter card - one record, set up by ops per run/business
+      *    unit so the tier cutoffs do not require a recompile.
+       FD  PARM-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PARM-RECORD.
+           05 PARM-GOLD-CUTOFF PIC 9(9).
+           05 PARM-SILVER-CUTOFF PIC 9(9).
+           05 FILLER PIC X(62).
+
+      *    Gold tier - balance at or above WS-THRESHOLD.
+       FD  TOP-ACCTS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  OUTPUT-CUSTOMERS.
+           05 OUTPUT-ACCTNUM PIC X(10).
+           05 OUTPUT-FIRSTN PIC X(11).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 OUTPUT-LASTN PIC X(22).
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 OUTPUT-BAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
+
+      *    Plain comma-delimited extract of the Gold tier for the
+      *    online-portal load job - no filler, no edited balance, so
+      *    it can be parsed column-by-column without reformatting.
+       FD  TOP-ACCTS-CSV RECORD CONTAINS 60 CHARACTERS RECORDING MODE F.
+       01  CSV-RECORD.
+           05 CSV-LINE PIC X(60).
+
+      *    Silver tier - balance at or above WS-SILVER-CUTOFF but below
+      *    WS-THRESHOLD.
+       FD  MID-ACCTS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  MID-CUSTOMERS.
+           05 MID-ACCTNUM PIC X(10).
+           05 MID-FIRSTN PIC X(11).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 MID-LASTN PIC X(22).
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 MID-BAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
+
+      *    Bronze tier - balance below WS-SILVER-CUTOFF. Every valid
+      *    CUSTRECS record lands in exactly one of TOP-ACCTS, MIDACCTS
+      *    or LOWACCTS, so finance can reconcile the run.
+       FD  LOW-ACCTS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  LOW-CUSTOMERS.
+           05 LOW-ACCTNUM PIC X(10).
+           05 LOW-FIRSTN PIC X(11).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 LOW-LASTN PIC X(22).
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 LOW-BAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
+
+      *    Sort work file - holds the accounts that passed the
+      *    threshold test until they can be returned in descending
+      *    balance order for TOP-ACCTS.
+       SD  SORT-WORK.
+       01  SD-RECORD.
+           05 SD-BAL-NUM PIC 9(9).
+           05 SD-ACCTNUM PIC X(10).
+           05 SD-FIRSTN PIC X(11).
+           05 SD-LASTN PIC X(22).
+           05 SD-BAL-EDIT PIC ZZZ,ZZZ,ZZZ,ZZZ.
+
+      *    Persistent copy of every record WRITE-REC has validated for
+      *    this run, across however many attempts it took. A fresh run
+      *    opens this OUTPUT (truncated); a restart opens it EXTEND, so
+      *    records validated by an earlier, abended attempt are never
+      *    revalidated or lost. RELEASE-EXTRACT-RECS reads the whole
+      *    file back in one pass, after CUSTRECS reaches end of file,
+      *    and releases every record to SORT-WORK - this is what lets a
+      *    restart skip already-processed CUSTRECS records (see
+      *    SKIP-CHECKPOINTED-RECS) without ever shorting TOPACCTS,
+      *    MIDACCTS, LOWACCTS or the control-report totals.
+       FD  SORT-EXTRACT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  EXTR-RECORD.
+           05 EXTR-BAL-NUM PIC 9(9).
+           05 EXTR-ACCTNUM PIC X(10).
+           05 EXTR-FIRSTN PIC X(11).
+           05 EXTR-LASTN PIC X(22).
+           05 EXTR-BAL-EDIT PIC ZZZ,ZZZ,ZZZ,ZZZ.
+           05 FILLER PIC X(13).
+
+      *    Run-control summary - one record per stat, so ops can log
+      *    run counts and balances without touching TOPACCTS/MIDACCTS/
+      *    LOWACCTS.
+       FD  CTL-REPORT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  CTL-RECORD.
+           05 CTL-LABEL PIC X(30).
+           05 CTL-VALUE PIC X(30).
+           05 FILLER PIC X(20) VALUE SPACES.
+
+      *    Accounts whose balance text fails FUNCTION TEST-NUMVAL-C -
+      *    blanks, letters, or corrupted punctuation - so bad data-entry
+      *    upstream gets surfaced instead of skewing the TOPACCTS cut.
+       FD  BAL-EXCP RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  EXC-RECORD.
+           05 EXC-ACCTNUM PIC X(10).
+           05 EXC-FIRSTN PIC X(11).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EXC-LASTN PIC X(22).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 EXC-RAW-BAL PIC X(15).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EXC-REASON PIC X(12).
+
+      *    Restart checkpoint - the last CUSTRECS read count a run
+      *    checkpointed successfully, so a rerun after an abend can
+      *    skip back over already-processed records instead of starting
+      *    the CUSTRECS read loop from record one. CKPT-RUN-DATE ties
+      *    the count to the day it was recorded on, so a checkpoint left
+      *    over from an abended run never gets applied against a
+      *    different day's CUSTRECS generation - see READ-CHECKPOINT.
+       FD  CHECKPOINT-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F.
+       01  CKPT-RECORD.
+           05 CKPT-READ-CNT PIC 9(9).
+           05 CKPT-RUN-DATE PIC X(8).
+           05 FILLER PIC X(63).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CUSTOMERS.
+           05 WS-ACCTNUM PIC X(10).
+           05 WS-FISRTN PIC X(11).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-LASTN PIC X(22).
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 WS-BAL PIC ZZZ,ZZZ,ZZZ,ZZZ.
+
+       01  WS-LAST-REC PIC X(1) VALUE 'N'.
+       01  WS-SORT-EOF PIC X(1) VALUE 'N'.
+       01  WS-EXTR-EOF PIC X(1) VALUE 'N'.
+       01  WS-EXCP-EOF PIC X(1) VALUE 'N'.
+       01  WS-CSV-BAL PIC Z(8)9.
+       01  WS-BAL-NUM PIC 9(9) USAGE IS COMP.
+       01  WS-PARM-STATUS PIC X(2).
+       01  WS-CKPT-STATUS PIC X(2).
+      *    Read count restored from CHKPOINT at startup; zero means no
+      *    restart is in progress and CUSTRECS is read from record one.
+       01  WS-CKPT-RESTART-CNT PIC 9(9) VALUE 0.
+      *    How often OPEN-FILES checkpoints its progress.
+       01  WS-CKPT-INTERVAL PIC 9(9) VALUE 1000.
+      *    Today's date, compared against CKPT-RUN-DATE so a checkpoint
+      *    left over from a different day's abended run is never applied
+      *    against today's CUSTRECS - see READ-CHECKPOINT.
+       01  WS-CKPT-TODAY-DATE PIC X(8).
+       01  WS-CKPT-FILE-DATE PIC X(8) VALUE SPACES.
+      *    Gold tier cutoff - balance >= WS-THRESHOLD is Gold.
+       01  WS-THRESHOLD PIC 9(9) VALUE 50000.
+      *    Silver tier cutoff - balance >= WS-SILVER-CUTOFF and below
+      *    WS-THRESHOLD is Silver; below WS-SILVER-CUTOFF is Bronze.
+       01  WS-SILVER-CUTOFF PIC 9(9) VALUE 10000.
+      *    Compiled-in fallbacks for READ-PARM-CARD to restore both
+      *    cutoffs to when the parameter card's values fail validation -
+      *    kept separate from WS-THRESHOLD/WS-SILVER-CUTOFF so the
+      *    defaults survive being overwritten by the card's own values.
+       01  WS-THRESHOLD-DEFAULT PIC 9(9) VALUE 50000.
+       01  WS-SILVER-CUTOFF-DEFAULT PIC 9(9) VALUE 10000.
+
+      *    Run-control counters and totals for the CTLRPT summary.
+       01  WS-CTL-READ-CNT PIC 9(9) VALUE 0.
+       01  WS-CTL-TOP-CNT PIC 9(9) VALUE 0.
+       01  WS-CTL-MID-CNT PIC 9(9) VALUE 0.
+       01  WS-CTL-LOW-CNT PIC 9(9) VALUE 0.
+       01  WS-CTL-REJECT-CNT PIC 9(9) VALUE 0.
+       01  WS-CTL-TOTAL-BAL PIC 9(11) VALUE 0.
+       01  WS-CTL-AVG-BAL PIC 9(11) VALUE 0.
+       01  WS-CTL-DATE-TIME PIC X(21).
+       01  WS-CTL-READ-ED PIC ZZZ,ZZZ,ZZ9.
+       01  WS-CTL-TOP-ED PIC ZZZ,ZZZ,ZZ9.
+       01  WS-CTL-MID-ED PIC ZZZ,ZZZ,ZZ9.
+       01  WS-CTL-LOW-ED PIC ZZZ,ZZZ,ZZ9.
+       01  WS-CTL-REJECT-ED PIC ZZZ,ZZZ,ZZ9.
+       01  WS-CTL-TOTAL-ED PIC ZZZ,ZZZ,ZZZ,ZZ9.
+       01  WS-CTL-AVG-ED PIC ZZZ,ZZZ,ZZZ,ZZ9.
+       01  WS-CTL-DATE-ED.
+           05 WS-CTL-YYYY PIC X(4).
+           05 FILLER PIC X VALUE '-'.
+           05 WS-CTL-MM PIC X(2).
+           05 FILLER PIC X VALUE '-'.
+           05 WS-CTL-DD PIC X(2).
+       01  WS-CTL-TIME-ED.
+           05 WS-CTL-HH PIC X(2).
+           05 FILLER PIC X VALUE ':'.
+           05 WS-CTL-MI PIC X(2).
+           05 FILLER PIC X VALUE ':'.
+           05 WS-CTL-SS PIC X(2).
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAIN-LOGIC.
+           SORT SORT-WORK
+               ON DESCENDING KEY SD-BAL-NUM
+               INPUT PROCEDURE IS OPEN-FILES THRU OPEN-FILES-EXIT
+               OUTPUT PROCEDURE IS WRITE-TOP-ACCTS THRU
+                      WRITE-TOP-ACCTS-EXIT.
+           PERFORM WRITE-CONTROL-REPORT.
+           STOP RUN.
+
+       OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CKPT-TODAY-DATE.
+           PERFORM READ-PARM-CARD.
+           PERFORM READ-CHECKPOINT.
+           MOVE WS-CKPT-RESTART-CNT TO WS-CTL-READ-CNT.
+
+           IF WS-CKPT-RESTART-CNT = 0
+              OPEN OUTPUT SORT-EXTRACT
+              OPEN OUTPUT BAL-EXCP
+           ELSE
+              OPEN EXTEND SORT-EXTRACT
+              OPEN EXTEND BAL-EXCP
+           END-IF.
+
+           OPEN INPUT CUST-RECS.
+           PERFORM SKIP-CHECKPOINTED-RECS.
+
+           PERFORM UNTIL WS-LAST-REC = 'Y'
+           READ CUST-RECS INTO WS-CUSTOMERS
+           AT END MOVE 'Y' TO WS-LAST-REC
+           NOT AT END ADD 1 TO WS-CTL-READ-CNT
+                      PERFORM WRITE-REC
+                      IF FUNCTION MOD(WS-CTL-READ-CNT WS-CKPT-INTERVAL)
+                         = 0
+                         PERFORM WRITE-CHECKPOINT
+                      END-IF
+           END-READ
+           END-PERFORM.
+
+           CLOSE CUST-RECS.
+           CLOSE SORT-EXTRACT.
+           CLOSE BAL-EXCP.
+           PERFORM CLEAR-CHECKPOINT.
+
+           PERFORM RELEASE-EXTRACT-RECS.
+           PERFORM COUNT-REJECTS.
+       OPEN-FILES-EXIT.
+           EXIT.
+
+      *    Restore how far a prior attempt at this run got, if CHKPOINT
+      *    carries a non-zero read count from an abend partway through
+      *    CUSTRECS. SORT-EXTRACT and BAL-EXCP both accumulate (OPEN
+      *    EXTEND) rather than truncate once WS-CKPT-RESTART-CNT > 0 -
+      *    see OPEN-FILES - so SKIP-CHECKPOINTED-RECS can skip straight
+      *    past the already-processed records without losing their
+      *    outcome, and RELEASE-EXTRACT-RECS still sees the complete,
+      *    accumulated file once CUSTRECS is exhausted. A checkpoint
+      *    only applies if CKPT-RUN-DATE matches today - otherwise it is
+      *    a leftover from a different day's CUSTRECS generation (the
+      *    daily job ran again normally instead of a same-day restart),
+      *    and applying it here would skip the wrong file's records, so
+      *    it is discarded and the run starts from record one instead.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END MOVE CKPT-READ-CNT TO WS-CKPT-RESTART-CNT
+                            MOVE CKPT-RUN-DATE TO WS-CKPT-FILE-DATE
+              END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-CKPT-RESTART-CNT > 0
+              AND WS-CKPT-FILE-DATE NOT = WS-CKPT-TODAY-DATE
+              DISPLAY "ADDONE: CHKPOINT IS FROM RUN DATE "
+                 WS-CKPT-FILE-DATE " NOT TODAY (" WS-CKPT-TODAY-DATE
+                 ") - IGNORING STALE CHECKPOINT, STARTING FROM RECORD 1"
+              MOVE 0 TO WS-CKPT-RESTART-CNT
+           END-IF.
+
+      *    Skip past the CUSTRECS records an earlier attempt already
+      *    validated into SORT-EXTRACT/BAL-EXCP, instead of the old
+      *    design's rereading and rediscarding them with no WRITE-REC -
+      *    that discarded their output too, since SORT-EXTRACT/BAL-EXCP
+      *    used to be rebuilt from scratch every attempt. Both now
+      *    accumulate across attempts, so the skipped records' outcomes
+      *    are already on disk and only the records past the checkpoint
+      *    are new work for this attempt.
+       SKIP-CHECKPOINTED-RECS.
+           IF WS-CKPT-RESTART-CNT > 0
+              DISPLAY "ADDONE: RESUMING AFTER CHECKPOINT AT RECORD "
+                 WS-CKPT-RESTART-CNT " - SKIPPING ALREADY-EXTRACTED "
+                 "CUSTRECS RECORDS"
+              PERFORM WS-CKPT-RESTART-CNT TIMES
+                 READ CUST-RECS INTO WS-CUSTOMERS
+                    AT END MOVE 'Y' TO WS-LAST-REC
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+      *    Second pass over the accumulated SORT-EXTRACT file - every
+      *    record validated across every attempt at this run, not just
+      *    this attempt - releasing each one to the sort exactly once
+      *    so TOPACCTS/MIDACCTS/LOWACCTS always reflect the complete
+      *    CUSTRECS file no matter how many restarts it took to get
+      *    there.
+       RELEASE-EXTRACT-RECS.
+           MOVE 'N' TO WS-EXTR-EOF.
+           OPEN INPUT SORT-EXTRACT.
+           PERFORM UNTIL WS-EXTR-EOF = 'Y'
+              READ SORT-EXTRACT
+                 AT END MOVE 'Y' TO WS-EXTR-EOF
+                 NOT AT END ADD EXTR-BAL-NUM TO WS-CTL-TOTAL-BAL
+                            MOVE EXTR-BAL-NUM TO SD-BAL-NUM
+                            MOVE EXTR-ACCTNUM TO SD-ACCTNUM
+                            MOVE EXTR-FIRSTN TO SD-FIRSTN
+                            MOVE EXTR-LASTN TO SD-LASTN
+                            MOVE EXTR-BAL-EDIT TO SD-BAL-EDIT
+                            RELEASE SD-RECORD
+              END-READ
+           END-PERFORM.
+           CLOSE SORT-EXTRACT.
+
+      *    BAL-EXCP accumulates across restarts the same way
+      *    SORT-EXTRACT does, so the reject count for the control
+      *    report is taken from the finished file rather than tallied
+      *    in memory, which would miss rejects an earlier, abended
+      *    attempt already recorded.
+       COUNT-REJECTS.
+           MOVE 0 TO WS-CTL-REJECT-CNT.
+           MOVE 'N' TO WS-EXCP-EOF.
+           OPEN INPUT BAL-EXCP.
+           PERFORM UNTIL WS-EXCP-EOF = 'Y'
+              READ BAL-EXCP
+                 AT END MOVE 'Y' TO WS-EXCP-EOF
+                 NOT AT END ADD 1 TO WS-CTL-REJECT-CNT
+              END-READ
+           END-PERFORM.
+           CLOSE BAL-EXCP.
+
+      *    Record how far the CUSTRECS read loop has gotten, so a rerun
+      *    later today after an abend can resume from here instead of
+      *    record one. CKPT-RUN-DATE is stamped with today's date so
+      *    READ-CHECKPOINT can tell this count apart from a leftover
+      *    checkpoint recorded on a different day.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE WS-CTL-READ-CNT TO CKPT-READ-CNT.
+           MOVE WS-CKPT-TODAY-DATE TO CKPT-RUN-DATE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *    CUSTRECS was read through to normal end of file, so the run
+      *    is complete - reset the checkpoint to zero so the next run
+      *    starts from record one instead of skipping ahead. The date
+      *    is still stamped for consistency, though it is moot once the
+      *    count is back to zero.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE 0 TO CKPT-READ-CNT.
+           MOVE WS-CKPT-TODAY-DATE TO CKPT-RUN-DATE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *    Read the ops-supplied parameter card, if one was provided,
+      *    and pick up the tier cutoffs for this run. Each cutoff is
+      *    checked NUMERIC before use, the same way req 005 gated
+      *    WS-BAL behind FUNCTION TEST-NUMVAL-C - a blank or corrupted
+      *    parm-card field otherwise drives every tier decision in the
+      *    run off garbage with nothing to show for it. An invalid
+      *    field keeps its compiled-in default and is reported so ops
+      *    can see the card was bad, not just that defaults were used.
+      *    The two cutoffs are also checked against each other - if
+      *    Silver is not strictly below Gold (e.g. the two were
+      *    transposed on the card), ROUTE-SORTED-REC's Gold check would
+      *    fire first every time and Silver would never be reached, so
+      *    both fall back to their compiled-in defaults together rather
+      *    than run with an unreachable tier. When the card is missing
+      *    entirely, WS-THRESHOLD/WS-SILVER-CUTOFF keep their
+      *    compiled-in defaults.
+       READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+              READ PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF PARM-GOLD-CUTOFF IS NUMERIC
+                       MOVE PARM-GOLD-CUTOFF TO WS-THRESHOLD
+                    ELSE
+                       DISPLAY "ADDONE: PARMCARD GOLD CUTOFF IS NOT "
+                          "NUMERIC - USING COMPILED-IN DEFAULT"
+                    END-IF
+                    IF PARM-SILVER-CUTOFF IS NUMERIC
+                       MOVE PARM-SILVER-CUTOFF TO WS-SILVER-CUTOFF
+                    ELSE
+                       DISPLAY "ADDONE: PARMCARD SILVER CUTOFF IS NOT "
+                          "NUMERIC - USING COMPILED-IN DEFAULT"
+                    END-IF
+                    IF WS-SILVER-CUTOFF >= WS-THRESHOLD
+                       DISPLAY "ADDONE: PARMCARD SILVER CUTOFF IS NOT "
+                          "BELOW THE GOLD CUTOFF - USING COMPILED-IN "
+                          "DEFAULTS FOR BOTH"
+                       MOVE WS-THRESHOLD-DEFAULT TO WS-THRESHOLD
+                       MOVE WS-SILVER-CUTOFF-DEFAULT TO WS-SILVER-CUTOFF
+                    END-IF
+              END-READ
+           END-IF.
+           CLOSE PARM-FILE.
+
+      *    Every valid record is appended to the persistent SORT-EXTRACT
+      *    file instead of being released straight to the sort, so a
+      *    restart only has to append the records it hasn't seen yet
+      *    rather than rebuild the whole file from record one. The tier
+      *    itself is still decided from SD-BAL-NUM once RELEASE-EXTRACT-
+      *    RECS releases everything to the sort, in ROUTE-SORTED-REC.
+       WRITE-REC.
+           IF FUNCTION TEST-NUMVAL-C(WS-BAL) NOT = 0 THEN
+              PERFORM WRITE-EXCEPTION
+           ELSE
+              COMPUTE WS-BAL-NUM = FUNCTION NUMVAL-C(WS-BAL)
+              MOVE SPACES TO EXTR-RECORD
+              MOVE WS-BAL-NUM TO EXTR-BAL-NUM
+              MOVE WS-ACCTNUM TO EXTR-ACCTNUM
+              MOVE WS-FISRTN TO EXTR-FIRSTN
+              MOVE WS-LASTN TO EXTR-LASTN
+              MOVE WS-BAL TO EXTR-BAL-EDIT
+              WRITE EXTR-RECORD
+           END-IF.
+
+      *    Balance text is not a well-formed number - shunt the record
+      *    to the exceptions file with a reason code instead of letting
+      *    it flow into the threshold logic. WS-CTL-REJECT-CNT is
+      *    tallied later, by COUNT-REJECTS, from the finished file.
+       WRITE-EXCEPTION.
+           MOVE SPACES TO EXC-RECORD
+           MOVE WS-ACCTNUM TO EXC-ACCTNUM
+           MOVE WS-FISRTN TO EXC-FIRSTN
+           MOVE WS-LASTN TO EXC-LASTN
+           MOVE WS-BAL TO EXC-RAW-BAL
+           MOVE "INVALID-BAL" TO EXC-REASON
+           WRITE EXC-RECORD.
+
+      *    Output procedure for the SORT - the sort engine returns the
+      *    released accounts highest balance first, and each one is
+      *    routed to its tier's dataset in that same order.
+       WRITE-TOP-ACCTS.
+           OPEN OUTPUT TOP-ACCTS.
+           OPEN OUTPUT TOP-ACCTS-CSV.
+           OPEN OUTPUT MID-ACCTS.
+           OPEN OUTPUT LOW-ACCTS.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+              RETURN SORT-WORK
+                 AT END MOVE 'Y' TO WS-SORT-EOF
+                 NOT AT END PERFORM ROUTE-SORTED-REC
+              END-RETURN
+           END-PERFORM.
+           CLOSE TOP-ACCTS.
+           CLOSE TOP-ACCTS-CSV.
+           CLOSE MID-ACCTS.
+           CLOSE LOW-ACCTS.
+       WRITE-TOP-ACCTS-EXIT.
+           EXIT.
+
+      *    Gold/Silver/Bronze banding on the sorted balance.
+       ROUTE-SORTED-REC.
+           IF SD-BAL-NUM >= WS-THRESHOLD THEN
+              ADD 1 TO WS-CTL-TOP-CNT
+              MOVE SPACES TO OUTPUT-CUSTOMERS
+              MOVE SD-ACCTNUM TO OUTPUT-ACCTNUM
+              MOVE SD-FIRSTN TO OUTPUT-FIRSTN
+              MOVE SD-LASTN TO OUTPUT-LASTN
+              MOVE SD-BAL-EDIT TO OUTPUT-BAL
+              WRITE OUTPUT-CUSTOMERS
+              PERFORM WRITE-TOP-ACCTS-CSV-REC
+           ELSE
+              IF SD-BAL-NUM >= WS-SILVER-CUTOFF THEN
+                 ADD 1 TO WS-CTL-MID-CNT
+                 MOVE SPACES TO MID-CUSTOMERS
+                 MOVE SD-ACCTNUM TO MID-ACCTNUM
+                 MOVE SD-FIRSTN TO MID-FIRSTN
+                 MOVE SD-LASTN TO MID-LASTN
+                 MOVE SD-BAL-EDIT TO MID-BAL
+                 WRITE MID-CUSTOMERS
+              ELSE
+                 ADD 1 TO WS-CTL-LOW-CNT
+                 MOVE SPACES TO LOW-CUSTOMERS
+                 MOVE SD-ACCTNUM TO LOW-ACCTNUM
+                 MOVE SD-FIRSTN TO LOW-FIRSTN
+                 MOVE SD-LASTN TO LOW-LASTN
+                 MOVE SD-BAL-EDIT TO LOW-BAL
+                 WRITE LOW-CUSTOMERS
+              END-IF
+           END-IF.
+
+      *    Plain comma-delimited copy of the Gold-tier record, for the
+      *    portal load job - trimmed text fields, balance as a bare
+      *    number with no edit picture or filler.
+       WRITE-TOP-ACCTS-CSV-REC.
+           MOVE SD-BAL-NUM TO WS-CSV-BAL.
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(SD-ACCTNUM) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(SD-FIRSTN)  DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(SD-LASTN)   DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-BAL) DELIMITED BY SIZE
+             INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-RECORD.
+
+      *    Run-control summary report - records read/written/rejected,
+      *    total and average balance, and the run date/time, so ops can
+      *    log run stats without opening TOPACCTS, MIDACCTS, or
+      *    LOWACCTS by hand.
+       WRITE-CONTROL-REPORT.
+           IF WS-CTL-TOP-CNT + WS-CTL-MID-CNT + WS-CTL-LOW-CNT > 0
+              COMPUTE WS-CTL-AVG-BAL ROUNDED =
+                 WS-CTL-TOTAL-BAL /
+                 (WS-CTL-TOP-CNT + WS-CTL-MID-CNT + WS-CTL-LOW-CNT)
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CTL-DATE-TIME.
+           MOVE WS-CTL-DATE-TIME(1:4) TO WS-CTL-YYYY
+           MOVE WS-CTL-DATE-TIME(5:2) TO WS-CTL-MM
+           MOVE WS-CTL-DATE-TIME(7:2) TO WS-CTL-DD
+           MOVE WS-CTL-DATE-TIME(9:2) TO WS-CTL-HH
+           MOVE WS-CTL-DATE-TIME(11:2) TO WS-CTL-MI
+           MOVE WS-CTL-DATE-TIME(13:2) TO WS-CTL-SS.
+
+           MOVE WS-CTL-READ-CNT TO WS-CTL-READ-ED
+           MOVE WS-CTL-TOP-CNT TO WS-CTL-TOP-ED
+           MOVE WS-CTL-MID-CNT TO WS-CTL-MID-ED
+           MOVE WS-CTL-LOW-CNT TO WS-CTL-LOW-ED
+           MOVE WS-CTL-REJECT-CNT TO WS-CTL-REJECT-ED
+           MOVE WS-CTL-TOTAL-BAL TO WS-CTL-TOTAL-ED
+           MOVE WS-CTL-AVG-BAL TO WS-CTL-AVG-ED.
+
+           OPEN OUTPUT CTL-REPORT.
+           MOVE SPACES TO CTL-RECORD
+           MOVE "ADDONE RUN-CONTROL REPORT" TO CTL-LABEL
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "RUN DATE" TO CTL-LABEL
+           MOVE WS-CTL-DATE-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "RUN TIME" TO CTL-LABEL
+           MOVE WS-CTL-TIME-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "RECORDS READ" TO CTL-LABEL
+           MOVE WS-CTL-READ-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "RECORDS WRITTEN - TOPACCTS" TO CTL-LABEL
+           MOVE WS-CTL-TOP-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "RECORDS WRITTEN - MIDACCTS" TO CTL-LABEL
+           MOVE WS-CTL-MID-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "RECORDS WRITTEN - LOWACCTS" TO CTL-LABEL
+           MOVE WS-CTL-LOW-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "RECORDS REJECTED" TO CTL-LABEL
+           MOVE WS-CTL-REJECT-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "TOTAL BALANCE" TO CTL-LABEL
+           MOVE WS-CTL-TOTAL-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           MOVE SPACES TO CTL-RECORD
+           MOVE "AVERAGE BALANCE" TO CTL-LABEL
+           MOVE WS-CTL-AVG-ED TO CTL-VALUE
+           WRITE CTL-RECORD.
+
+           CLOSE CTL-REPORT.
